@@ -20,16 +20,29 @@
                assign to "../../../data/valid.out"
                organization is line sequential.
       * configure output file
-           select INVALID-RECORDS-DATA-FILE 
+           select INVALID-RECORDS-DATA-FILE
                assign to "../../../data/invalid.out"
                organization is line sequential.
+      * configure store master lookup
+           select STORE-MASTER-FILE
+               assign to "../../../data/store-master.dat"
+               organization is indexed
+               access mode is random
+               record key is SM-STORE-NUMBER
+               file status is ws-store-master-status.
+      * configure shared audit-trail log appended by Edit, Program1
+      * and Program2
+           select AUDIT-LOG-FILE
+               assign to "../../../data/audit.log"
+               organization is line sequential
+               file status is ws-audit-status.
 
        data division.
        file section.
       * declare an input record definition
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 44 characters.
 
        01 input-line.
            05 il-transaction-code           pic x.
@@ -40,8 +53,6 @@
                88 il-payment-valid
                   value 'CR', 'DB', 'CA'.
            05 il-store-number               pic 99.
-               88 il-store-valid
-                  value 01, 02, 03, 07.
            05 il-invoice-number.
                10 invoice-number-1          pic xx.
                    88 il-alpha
@@ -51,43 +62,61 @@
                    88 il-numeric
                        value 0 thru 9.
            05 il-SKU-code                   pic x(15).
+           05 il-transaction-date           pic 9(8).
 
       * declare an output record definition
        fd VALID-RECORDS-DATA-FILE
            data record is valid-line
-           record contains 36 characters.
+           record contains 44 characters.
 
        01 valid-line                        pic x(79).
-             
+
 
        fd INVALID-RECORDS-DATA-FILE
            data record is invalid-line
-           record contains 36 characters.
+           record contains 44 characters.
 
        01 invalid-line                      pic x(79).
 
+       fd STORE-MASTER-FILE.
+           COPY STORMSTR.
+
+       fd AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
        working-storage section.
-       
-      * end of file flag 
+
+      * end of file flag
         77  ws-eof                          pic x
            value "N".
         77 ws-valid-flag                    pic x
            value "N".
+        77 ws-store-master-status           pic xx
+           value spaces.
+        77 ws-audit-status                  pic xx
+           value spaces.
        procedure division.
 
       *opens both input and output files
-           open input input-file,
+           open input input-file, STORE-MASTER-FILE
                 output VALID-RECORDS-DATA-FILE
                    INVALID-RECORDS-DATA-FILE.
 
+      * append to the shared audit log - fall back to OUTPUT the
+      * first time the file doesn't exist yet
+           open extend AUDIT-LOG-FILE.
+           if ws-audit-status = "35" then
+               open output AUDIT-LOG-FILE
+           end-if.
+
       * read initial record from input-file
            read input-file at end move "Y" to ws-eof.
 
-      * iterate through all input lines        
+      * iterate through all input lines
            perform 20-process-lines until ws-eof = "Y".
 
-           close input-file VALID-RECORDS-DATA-FILE
-                   INVALID-RECORDS-DATA-FILE.
+           close input-file STORE-MASTER-FILE VALID-RECORDS-DATA-FILE
+                   INVALID-RECORDS-DATA-FILE AUDIT-LOG-FILE.
            goback.
 
        20-process-lines.
@@ -101,31 +130,38 @@
                move "N" to ws-valid-flag
            end-if.
 
-           if not il-store-valid then
-               move "N" to ws-valid-flag
-           end-if.
+           move il-store-number to SM-STORE-NUMBER.
+           read STORE-MASTER-FILE
+               invalid key
+                   move "N" to ws-valid-flag
+               not invalid key
+                   if not SM-STORE-ACTIVE then
+                       move "N" to ws-valid-flag
+                   end-if
+           end-read.
 
            if not il-alpha and not il-numeric then
                move "N" to ws-valid-flag
            end-if.
 
-           if NOT il-SKU-code NOT = SPACE AND LOW-VALUE then
+           if il-SKU-code = SPACES or il-SKU-code = LOW-VALUES then
                move "N" to ws-valid-flag
            end-if.
 
            IF (ws-valid-flag is equal to "N")then
                move spaces                to invalid-line
                write invalid-line         from input-line
+               move "INVALID"             to AL-DISPOSITION
            else
                move spaces                to valid-line
                write valid-line           from input-line
+               move "VALID"               to AL-DISPOSITION
            END-IF
 
-           
-           
-           
-          
-           
+           move "PROGRAM1"             to AL-SOURCE-PROGRAM.
+           move FUNCTION CURRENT-DATE to AL-RUN-TIMESTAMP.
+           move input-line             to AL-TRANSACTION-IMAGE.
+           write AUDIT-LOG-RECORD.
 
       * read next input-file record
            read input-file
