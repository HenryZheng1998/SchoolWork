@@ -1,6 +1,6 @@
        identification division.
        program-id. Program2.
-       author. Henry Zheng. 
+       author. Henry Zheng.
        date-written. 2018-04-15.
       * Purpose: Process the valid data and split the records into 2
       *          files and count
@@ -10,26 +10,55 @@
 
        input-output section.
        file-control.
-      *configure input file
+      *configure input file - the same physical valid.out Edit
+      * produces (req009's JCL chain feeds Edit's output straight into
+      * this step), not Program2's own data2 output directory
            select input-file
-               assign to "../../../data2/valid.out"
+               assign to "../../../datafiles/data/valid.out"
                organization is line sequential.
 
       * configure output file
-           select SL-RECORDS-DATA-FILE 
+           select SL-RECORDS-DATA-FILE
                assign to "../../../data2/SL.out"
                organization is line sequential.
       * configure output file
-      *    select RETURN-RECORDS-DATA-FILE 
-      *        assign to "../../../data2/returns.out"
-      *        organization is line sequential.
+           select RETURN-RECORDS-DATA-FILE
+               assign to "../../../data2/returns.out"
+               organization is line sequential.
+      * configure layaway installment subsidiary ledger
+           select LAYAWAY-LEDGER-FILE
+               assign to "../../../data2/layaway-ledger.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is LL-INVOICE-NUMBER
+               file status is ws-layaway-status.
+      * configure store master - shared with Edit and Program1 so
+      * opening/closing a store is a data change, not a recompile of
+      * all three programs
+           select STORE-MASTER-FILE
+               assign to "../../../data/store-master.dat"
+               organization is indexed
+               access mode is sequential
+               record key is SM-STORE-NUMBER
+               file status is ws-store-master-status.
+      * configure shared audit-trail log appended by Edit, Program1
+      * and Program2
+           select AUDIT-LOG-FILE
+               assign to "../../../data/audit.log"
+               organization is line sequential
+               file status is ws-audit-status.
+      * configure CSV export of the Sale & Layaway totals, produced
+      * alongside the existing print-formatted SL.out report
+           select SL-CSV-FILE
+               assign to "../../../data2/SL.csv"
+               organization is line sequential.
 
        data division.
-       file section.   
+       file section.
       * declare an input record definition
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 44 characters.
 
        01 input-line.
            05 il-transaction-code           pic x.
@@ -41,6 +70,10 @@
                10 invoice-number-2          pic x.
                10 invoice-number-3          pic 9(6).
            05 il-SKU-code                   pic x(15).
+           05 il-transaction-date.
+               10 il-transaction-year       pic 9(4).
+               10 il-transaction-month      pic 9(2).
+               10 il-transaction-day        pic 9(2).
 
       * declare an output record definition
        fd SL-RECORDS-DATA-FILE
@@ -49,21 +82,101 @@
 
        01 SL-line                        pic x(120).
 
-      *fd RETURN-RECORDS-DATA-FILE
-      *    data record is Return-line
-      *    record contains 36 characters.
-      *
-      *01 Return-line                        pic x(79).
-       
+       fd RETURN-RECORDS-DATA-FILE
+           data record is Return-line
+           record contains 120 characters.
+
+       01 Return-line                        pic x(120).
+
+       fd LAYAWAY-LEDGER-FILE.
+           COPY LAYAWAY.
+
+       fd STORE-MASTER-FILE.
+           COPY STORMSTR.
+
+       fd AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
+       fd SL-CSV-FILE
+           data record is SL-csv-line
+           record contains 120 characters.
+
+       01 SL-csv-line                     pic x(120).
+
        working-storage section.
       * General storage section
-        
-      * end of file flag 
+
+      * end of file flag
        77  ws-eof                          pic x
            value "N".
+       77  ws-layaway-status               pic xx
+           value spaces.
+       77  ws-store-master-status          pic xx
+           value spaces.
+       77  ws-store-master-eof             pic x
+           value "N".
+       77  ws-audit-status                 pic xx
+           value spaces.
+
+      * Capacity guards for the fixed-upper-bound OCCURS tables below
+      * (ws-store-table, ws-trend-table) - once the table is full a
+      * further store/month is skipped instead of running past the
+      * subscript, and the skip is logged to the shared audit log and
+      * flagged on the report instead of happening silently.
+       77  ws-store-table-full             pic x
+           value "N".
+       77  ws-trend-table-full             pic x
+           value "N".
 
+      * Cross-program control-total reconciliation. ws-grand-total
+      * holds what Program2 actually tallied across the Sale,
+      * Layaway and Return buckets; it is compared against what was
+      * actually read from valid.out so a record that falls through
+      * 100-check-SL-or-R without being counted gets flagged here
+      * instead of surfacing at month-end.
        01 ws-grand-total                   pic 9(6)V99
            value 0.
+       01 ws-read-record-count             pic 9(6)
+           value 0.
+       01 ws-read-amount-total             pic 9(6)V99
+           value 0.
+       01 ws-processed-record-count        pic 9(6)
+           value 0.
+       01 ws-bucketed-record-count         pic 9(6)
+           value 0.
+       01 ws-reconcile-status              pic x(27)
+           value spaces.
+
+      * Store master table, loaded once from STORE-MASTER-FILE so
+      * that adding or closing a store is a data change, not a
+      * recompile.
+       01 ws-store-count                   pic 999
+           value 0.
+       01 ws-store-table.
+           05  ws-store-entry OCCURS 1 TO 50 TIMES
+                   DEPENDING ON ws-store-count
+                   ASCENDING KEY IS ws-store-number
+                   INDEXED BY ws-store-idx.
+               10  ws-store-number          pic 99.
+               10  ws-store-name            pic x(20).
+               10  ws-store-sl-tamount      pic 9(6)V99 value 0.
+               10  ws-store-r-tamount       pic 9(6)V99 value 0.
+
+      * Month-to-date/trend breakdown table, keyed by year-month in
+      * the order first seen in valid.out - built with a linear scan
+      * rather than SEARCH ALL since months arrive in whatever order
+      * the input file happens to be in, not pre-sorted.
+       01 ws-trend-count                   pic 999
+           value 0.
+       01 ws-trend-yearmonth-key           pic 9(6)
+           value 0.
+       01 ws-trend-table.
+           05  ws-trend-entry OCCURS 1 TO 60 TIMES
+                   DEPENDING ON ws-trend-count
+                   INDEXED BY ws-trend-idx.
+               10  ws-trend-yearmonth       pic 9(6).
+               10  ws-trend-tx-count        pic 9(5) value 0.
+               10  ws-trend-tamount         pic 9(6)V99 value 0.
 
       * SL storage section
        01 ws-sale-count                    pic 999
@@ -74,14 +187,6 @@
            value 0.
        01 ws-layaway-tamount                 pic 9(6)V99
            value 0.
-       01 ws-SL-store-01-tamount                 pic 9(6)V99
-           value 0.
-       01 ws-SL-store-02-tamount                 pic 9(6)V99
-           value 0.
-       01 ws-SL-store-03-tamount                 pic 9(6)V99
-           value 0.
-       01 ws-SL-store-07-tamount                 pic 9(6)V99
-           value 0.
 
       * Return storage section
        01 ws-return-count                      pic 999
@@ -89,13 +194,18 @@
        01 ws-return-tamount                    pic 9(6)V99
            value 0.
 
-       01 ws-R-store-01-tamount                 pic 9(6)V99
+      * Payment-type breakdown section
+       01 ws-cr-count                          pic 999
+           value 0.
+       01 ws-cr-tamount                        pic 9(6)V99
+           value 0.
+       01 ws-db-count                          pic 999
            value 0.
-       01 ws-R-store-02-tamount                 pic 9(6)V99
+       01 ws-db-tamount                        pic 9(6)V99
            value 0.
-       01 ws-R-store-03-tamount                 pic 9(6)V99
+       01 ws-ca-count                          pic 999
            value 0.
-       01 ws-R-store-07-tamount                 pic 9(6)V99
+       01 ws-ca-tamount                        pic 9(6)V99
            value 0.
 
       * Output storage section
@@ -104,7 +214,7 @@
        01 ws-headline.
            05  filler                              pic x(20)
                value "Sale & Layway Report".
-       
+
        01 ws-S-columns.
            05  filler                               pic x(20)
                value "Total Sale records  ".
@@ -143,6 +253,19 @@
                value "Total Sale and Layway amount:".
            05  ws-SL-tamount                       pic zzz,zz9.99.
 
+      * CSV export of the Sale & Layaway totals, one row per
+      * category, produced alongside the print-formatted SL.out
+       01 ws-csv-header-line.
+           05 filler                            pic x(41)
+               value "CATEGORY,TRANSACTION_COUNT,DOLLAR_AMOUNT".
+
+       01 ws-csv-detail-line.
+           05 ol-csv-category                   pic x(10).
+           05 filler                            pic x value ",".
+           05 ol-csv-count                      pic zzzzz9.
+           05 filler                            pic x value ",".
+           05 ol-csv-amount                     pic zzzzz9.99.
+
        01 ws-S-perc-output.
            05  filler                              pic x(17)
                value "Sale Percentage: ".
@@ -157,50 +280,188 @@
            05  filler                              pic x
                value "%".
 
-       01 ws-SL-store-head.
-           05  filler                              pic x(24)
-               value "Total Transaction Stores".
+       01 ws-store-head.
+           05  filler                              pic x(27)
+               value "Store Breakdown".
 
-       01 ws-SL-store-column.
+       01 ws-store-column.
+           05  filler                              pic x(20)
+               value "Store".
+           05  filler                              pic x(15)
+               value "Sale & Layaway".
            05  filler                              pic x(10)
-               value "Store-01  ".
+               value "Returns".
+
+       01 ws-store-detail-line.
+           05  ol-store-name                       pic x(20).
+           05  ol-store-sl-total                    pic zzz,zz9.99.
+           05  filler                              pic xxx
+               value spaces.
+           05  ol-store-r-total                     pic zzz,zz9.99.
+
+      * Return report output storage section
+       01 ws-R-headline.
+           05  filler                              pic x(20)
+               value "Return Report       ".
+
+       01 ws-R-columns.
+           05  filler                              pic x(23)
+               value "Total Return records   ".
+           05  filler                              pic x(21)
+               value "Total Return amount  ".
+
+       01 ws-R-output.
+           05  ol-R-record                         pic xxx.
+           05  filler                              pic x(20)
+               value spaces.
+           05  ol-R-total                          pic zzz,zz9.99.
+
+       01 ws-R-total.
+           05  filler                              pic x(22)
+               value "Total Return record:  ".
+           05  ws-R-combine-total                  pic 999.
+           05  filler                              pic x(10)
+               value spaces.
+           05  filler                              pic x(22)
+               value "Total Return amount:  ".
+           05  ws-R-tamount                        pic zzz,zz9.99.
+
+      * Return report store breakdown - req 000 asks for return
+      * volume and dollars by store in returns.out itself, not just
+      * folded into SL.out's combined store breakdown.
+       01 ws-R-store-head.
+           05  filler                              pic x(27)
+               value "Return Breakdown by Store".
+
+       01 ws-R-store-column.
+           05  filler                              pic x(20)
+               value "Store".
            05  filler                              pic x(10)
-               value "Store-02  ".
+               value "Returns".
+
+       01 ws-R-store-detail-line.
+           05  ol-R-store-name                      pic x(20).
+           05  ol-R-store-total                     pic zzz,zz9.99.
+
+       01 ws-trend-head.
+           05  filler                              pic x(31)
+               value "Month-to-Date / Trend Breakdown".
+
+       01 ws-trend-column.
            05  filler                              pic x(10)
-               value "Store-03  ".
+               value "Month".
+           05  filler                              pic x(15)
+               value "Count".
+           05  filler                              pic x(15)
+               value "Amount".
+
+       01 ws-trend-detail-line.
+           05  ol-trend-yearmonth                  pic 9(6).
+           05  filler                              pic x(6)
+               value spaces.
+           05  ol-trend-count                      pic zzz9.
            05  filler                              pic x(10)
-               value "Store-07  ".
+               value spaces.
+           05  ol-trend-amount                     pic zzz,zz9.99.
+
+       01 ws-payment-head.
+           05  filler                              pic x(24)
+               value "Payment Type Breakdown".
 
-       01 ws-SL-Store-output.
-           05  ol-store-01                         pic zzz,zz9.99.
-           05  filler                              pic xx
+       01 ws-payment-column.
+           05  filler                              pic x(10)
+               value "Type".
+           05  filler                              pic x(15)
+               value "Count".
+           05  filler                              pic x(15)
+               value "Amount".
+
+       01 ws-payment-detail-line.
+           05  ol-payment-type                     pic xx.
+           05  filler                              pic x(8)
                value spaces.
-           05  ol-store-02                         pic zzz,zz9.99.
-           05  filler                              pic xx
+           05  ol-payment-count                    pic zz9.
+           05  filler                              pic x(12)
                value spaces.
-           05  ol-store-03                         pic zzz,zz9.99.
-           05  filler                              pic xx
+           05  ol-payment-amount                   pic zzz,zz9.99.
+
+       01 ws-recon-head.
+           05  filler                              pic x(28)
+               value "Control Total Reconciliation".
+
+       01 ws-recon-count-line.
+           05  filler                              pic x(24)
+               value "Records read from input:".
+           05  ol-rec-read-count              pic zzzzz9.
+           05  filler                               pic x(5)
                value spaces.
-           05  ol-store-07                         pic zzz,zz9.99.
-           05  filler                              pic xx
+           05  filler                              pic x(19)
+               value "Records tallied:  ".
+           05  ol-rec-proc-count               pic zzzzz9.
+
+       01 ws-recon-amt-line.
+           05  filler                              pic x(24)
+               value "Amount read from input: ".
+           05  ol-rec-read-amt              pic zzz,zz9.99.
+           05  filler                               pic x(5)
                value spaces.
+           05  filler                              pic x(19)
+               value "Amount tallied:    ".
+           05  ol-rec-tallied-amt           pic zzz,zz9.99.
+
+       01 ws-recon-status-line.
+           05  filler                              pic x(16)
+               value "Reconciliation: ".
+           05  ol-rec-status                  pic x(27).
+
+      * Capacity check on the fixed-upper-bound store/trend tables -
+      * flags the run instead of letting a 51st store or 61st
+      * distinct year-month silently fall off the table.
+       01 ws-store-capacity-line.
+           05  filler                              pic x(24)
+               value "Store table capacity:  ".
+           05  ol-store-capacity-status       pic x(30).
+
+       01 ws-trend-capacity-line.
+           05  filler                              pic x(24)
+               value "Trend table capacity:  ".
+           05  ol-trend-capacity-status       pic x(30).
 
        procedure division.
            open input input-file,
-           output SL-RECORDS-DATA-FILE.
-      *        RETURN-RECORDS-DATA-FILE.
+           output SL-RECORDS-DATA-FILE
+               RETURN-RECORDS-DATA-FILE
+               SL-CSV-FILE.
+           open i-o LAYAWAY-LEDGER-FILE.
+           if ws-layaway-status = "35" then
+               open output LAYAWAY-LEDGER-FILE
+           end-if.
+
+      * append to the shared audit log - fall back to OUTPUT the
+      * first time the file doesn't exist yet
+           open extend AUDIT-LOG-FILE.
+           if ws-audit-status = "35" then
+               open output AUDIT-LOG-FILE
+           end-if.
+
+           perform 050-load-store-master.
 
            read input-file
                at end move "Y"              to ws-eof.
-           perform until ws-eof equals "Y"
+           perform until ws-eof = "Y"
 
+               add 1 to ws-read-record-count
+               add il-transaction-amount to ws-read-amount-total
                perform 100-check-SL-or-R
-           
+
            read input-file
-                   at end move "Y"     to ws-eof  
+                   at end move "Y"     to ws-eof
            end-perform.
 
            perform 210-calc-and-move-SL-totals.
+           perform 220-calc-and-move-R-totals.
+           perform 230-reconcile-totals.
+           perform 240-write-SL-csv.
 
            write SL-line                   from ws-headline.
            write SL-line                   from ws-newline.
@@ -213,23 +474,239 @@
            write SL-line                   from ws-S-output.
            write SL-line                   from ws-SL-total.
            write SL-line                   from ws-newline.
-           write SL-line                   from ws-SL-store-head.
-           write SL-line                   from ws-SL-store-column.
-           write SL-line                   from ws-SL-Store-output.
            write SL-line                   from ws-S-perc-output.
-          
-           close input-file SL-RECORDS-DATA-FILE.
-      *            RETURN-RECORDS-DATA-FILE.
+           write SL-line                   from ws-newline.
+           write SL-line                   from ws-store-head.
+           write SL-line                   from ws-store-column.
+           perform varying ws-store-idx from 1 by 1
+                   until ws-store-idx > ws-store-count
+               move ws-store-name(ws-store-idx)
+                                       to ol-store-name
+               move ws-store-sl-tamount(ws-store-idx)
+                                       to ol-store-sl-total
+               move ws-store-r-tamount(ws-store-idx)
+                                       to ol-store-r-total
+               write SL-line           from ws-store-detail-line
+           end-perform.
+
+           write SL-line                   from ws-newline.
+           write SL-line                   from ws-payment-head.
+           write SL-line                   from ws-payment-column.
+           move "CR"                       to ol-payment-type.
+           move ws-cr-count                to ol-payment-count.
+           move ws-cr-tamount               to ol-payment-amount.
+           write SL-line                   from ws-payment-detail-line.
+           move "DB"                       to ol-payment-type.
+           move ws-db-count                to ol-payment-count.
+           move ws-db-tamount               to ol-payment-amount.
+           write SL-line                   from ws-payment-detail-line.
+           move "CA"                       to ol-payment-type.
+           move ws-ca-count                to ol-payment-count.
+           move ws-ca-tamount               to ol-payment-amount.
+           write SL-line                   from ws-payment-detail-line.
+
+           write SL-line                   from ws-newline.
+           write SL-line                   from ws-trend-head.
+           write SL-line                   from ws-trend-column.
+           perform varying ws-trend-idx from 1 by 1
+                   until ws-trend-idx > ws-trend-count
+               move ws-trend-yearmonth(ws-trend-idx)
+                                       to ol-trend-yearmonth
+               move ws-trend-tx-count(ws-trend-idx)
+                                       to ol-trend-count
+               move ws-trend-tamount(ws-trend-idx)
+                                       to ol-trend-amount
+               write SL-line           from ws-trend-detail-line
+           end-perform.
+
+           write Return-line               from ws-R-headline.
+           write Return-line               from ws-newline.
+           write Return-line               from ws-R-columns.
+           write Return-line               from ws-newline.
+           write Return-line               from ws-R-output.
+           write Return-line               from ws-R-total.
+           write Return-line               from ws-newline.
+           write Return-line               from ws-R-store-head.
+           write Return-line               from ws-R-store-column.
+           perform varying ws-store-idx from 1 by 1
+                   until ws-store-idx > ws-store-count
+               move ws-store-name(ws-store-idx)
+                                       to ol-R-store-name
+               move ws-store-r-tamount(ws-store-idx)
+                                       to ol-R-store-total
+               write Return-line       from ws-R-store-detail-line
+           end-perform.
+
+           write SL-line                   from ws-newline.
+           write SL-line                   from ws-recon-head.
+           move ws-read-record-count       to ol-rec-read-count.
+           move ws-bucketed-record-count   to ol-rec-proc-count.
+           write SL-line                   from ws-recon-count-line.
+           move ws-read-amount-total       to ol-rec-read-amt.
+           move ws-grand-total             to ol-rec-tallied-amt.
+           write SL-line                   from ws-recon-amt-line.
+           move ws-reconcile-status        to ol-rec-status.
+           write SL-line                   from ws-recon-status-line.
+
+           if ws-store-table-full = "Y"
+               move "FULL (50 max) - SEE AUDIT LOG"
+                                            to ol-store-capacity-status
+           else
+               move "OK"                   to ol-store-capacity-status
+           end-if.
+           write SL-line                   from ws-store-capacity-line.
+
+           if ws-trend-table-full = "Y"
+               move "FULL (60 max) - SEE AUDIT LOG"
+                                            to ol-trend-capacity-status
+           else
+               move "OK"                   to ol-trend-capacity-status
+           end-if.
+           write SL-line                   from ws-trend-capacity-line.
+
+           close input-file SL-RECORDS-DATA-FILE
+                   RETURN-RECORDS-DATA-FILE
+                   LAYAWAY-LEDGER-FILE
+                   STORE-MASTER-FILE
+                   AUDIT-LOG-FILE
+                   SL-CSV-FILE.
 
            goback.
 
-       100-check-SL-or-R.
-           if (il-transaction-code = "S" OR "L") then
-               perform 110-SL-count-and-add
+       050-load-store-master.
+           open input STORE-MASTER-FILE.
+           if ws-store-master-status = "00" then
+               read STORE-MASTER-FILE next record
+                   at end move "Y" to ws-store-master-eof
+               end-read
+               perform until ws-store-master-eof = "Y"
+                   if ws-store-count < 50
+                       add 1 to ws-store-count
+                       move SM-STORE-NUMBER
+                                    to ws-store-number(ws-store-count)
+                       move SM-STORE-NAME
+                                    to ws-store-name(ws-store-count)
+                   else
+                       if ws-store-table-full = "N"
+                           move "Y" to ws-store-table-full
+                           move "PROGRAM2"     to AL-SOURCE-PROGRAM
+                           move FUNCTION CURRENT-DATE
+                                                to AL-RUN-TIMESTAMP
+                           move "STORE TABLE FULL"
+                                                to AL-DISPOSITION
+                           move SM-STORE-NUMBER
+                                                to AL-TRANSACTION-IMAGE
+                           write AUDIT-LOG-RECORD
+                       end-if
+                   end-if
+                   read STORE-MASTER-FILE next record
+                       at end move "Y" to ws-store-master-eof
+                   end-read
+               end-perform
+           end-if.
+
+       060-add-SL-store-amount.
+           search all ws-store-entry
+               at end
+                   continue
+               when ws-store-number(ws-store-idx) = il-store-number
+                   add il-transaction-amount
+                       to ws-store-sl-tamount(ws-store-idx)
+           end-search.
+
+       070-add-R-store-amount.
+           search all ws-store-entry
+               at end
+                   continue
+               when ws-store-number(ws-store-idx) = il-store-number
+                   add il-transaction-amount
+                       to ws-store-r-tamount(ws-store-idx)
+           end-search.
+
+       080-add-payment-amount.
+           evaluate il-payment-type
+               when "CR"
+                   add 1 to ws-cr-count
+                   add il-transaction-amount to ws-cr-tamount
+               when "DB"
+                   add 1 to ws-db-count
+                   add il-transaction-amount to ws-db-tamount
+               when "CA"
+                   add 1 to ws-ca-count
+                   add il-transaction-amount to ws-ca-tamount
+           end-evaluate.
+
+      * Keep a running month-to-date / trend total so the report can
+      * show this week against last week instead of one all-time
+      * cumulative number.
+       090-add-trend-amount.
+           compute ws-trend-yearmonth-key =
+               il-transaction-year * 100 + il-transaction-month.
+
+           perform varying ws-trend-idx from 1 by 1
+                   until ws-trend-idx > ws-trend-count
+                   or ws-trend-yearmonth(ws-trend-idx)
+                           = ws-trend-yearmonth-key
+               continue
+           end-perform.
+
+           if ws-trend-idx > ws-trend-count and ws-trend-count >= 60
+               if ws-trend-table-full = "N"
+                   move "Y" to ws-trend-table-full
+                   move "PROGRAM2"            to AL-SOURCE-PROGRAM
+                   move FUNCTION CURRENT-DATE to AL-RUN-TIMESTAMP
+                   move "TREND TABLE FULL"    to AL-DISPOSITION
+                   move input-line            to AL-TRANSACTION-IMAGE
+                   write AUDIT-LOG-RECORD
+               end-if
            else
-               perform 120-R-count-and-add
+               if ws-trend-idx > ws-trend-count
+                   add 1 to ws-trend-count
+                   move ws-trend-yearmonth-key
+                           to ws-trend-yearmonth(ws-trend-count)
+               end-if
+               add 1 to ws-trend-tx-count(ws-trend-idx)
+               add il-transaction-amount
+                       to ws-trend-tamount(ws-trend-idx)
            end-if.
 
+       100-check-SL-or-R.
+           add 1 to ws-processed-record-count.
+           perform 080-add-payment-amount.
+           perform 090-add-trend-amount.
+
+      * Only a recognized transaction code lands in a bucket - an
+      * unrecognized code read from valid.out is left untallied on
+      * purpose so 230-reconcile-totals can actually detect it
+      * instead of every record being guaranteed to balance by
+      * construction.
+           evaluate true
+               when il-transaction-code = "S"
+                       or il-transaction-code = "L"
+                   perform 110-SL-count-and-add
+               when il-transaction-code = "R"
+                   perform 120-R-count-and-add
+           end-evaluate.
+
+           perform 130-write-audit-record.
+
+       130-write-audit-record.
+           evaluate il-transaction-code
+               when "S"
+                   move "SALE"             to AL-DISPOSITION
+               when "L"
+                   move "LAYAWAY"          to AL-DISPOSITION
+               when "R"
+                   move "RETURN"           to AL-DISPOSITION
+               when other
+                   move "UNKNOWN"          to AL-DISPOSITION
+           end-evaluate.
+
+           move "PROGRAM2"             to AL-SOURCE-PROGRAM.
+           move FUNCTION CURRENT-DATE to AL-RUN-TIMESTAMP.
+           move input-line             to AL-TRANSACTION-IMAGE.
+           write AUDIT-LOG-RECORD.
+
        110-SL-count-and-add.
            if (il-transaction-code = "S") then
                add 1 to ws-sale-count
@@ -237,55 +714,48 @@
            end-if.
 
            if (il-transaction-code = "L") then
-               add 1 to ws-layaway-count
+               perform 115-layaway-ledger-update
                add il-transaction-amount to ws-layaway-tamount
            end-if.
 
-           if (il-store-number = 01) then
-               add il-transaction-amount to ws-SL-store-01-tamount
-           end-if.
-
-           if (il-store-number = 02) then
-               add il-transaction-amount to ws-SL-store-02-tamount
-           end-if.
+           perform 060-add-SL-store-amount.
+
+      * A layaway's first visit opens the ledger for the full ticket
+      * amount; every later visit against the same invoice number is
+      * a partial payment that pays the balance down instead of
+      * being counted as another layaway sale.
+       115-layaway-ledger-update.
+           move invoice-number-1          to LL-INVOICE-1.
+           move invoice-number-2          to LL-INVOICE-2.
+           move invoice-number-3          to LL-INVOICE-3.
+
+           read LAYAWAY-LEDGER-FILE
+               invalid key
+                   move il-store-number        to LL-STORE-NUMBER
+                   move il-transaction-amount  to LL-ORIGINAL-AMOUNT
+                   move il-transaction-amount  to LL-BALANCE-DUE
+                   set LL-OPEN                 to true
+                   add 1 to ws-layaway-count
+                   write LAYAWAY-LEDGER-RECORD
+               not invalid key
+                   subtract il-transaction-amount from LL-BALANCE-DUE
+                   if LL-BALANCE-DUE <= 0
+                       set LL-PAID-IN-FULL to true
+                   end-if
+                   rewrite LAYAWAY-LEDGER-RECORD
+           end-read.
 
-           if (il-store-number = 03) then
-               add il-transaction-amount to ws-SL-store-03-tamount
-           end-if.
-
-           if (il-store-number = 07) then
-               add il-transaction-amount to ws-SL-store-07-tamount
-           end-if.
-       
        120-R-count-and-add.
            add 1 to ws-return-count
-           add il-transaction-amount to ws-return-tamount
+           add il-transaction-amount to ws-return-tamount.
 
-           if (il-store-number = 01) then
-               add il-transaction-amount to ws-R-store-01-tamount
-           end-if.
-
-           if (il-store-number = 02) then
-               add il-transaction-amount to ws-R-store-02-tamount
-           end-if.
-
-           if (il-store-number = 03) then
-               add il-transaction-amount to ws-R-store-03-tamount
-           end-if.
-
-           if (il-store-number = 07) then
-               add il-transaction-amount to ws-R-store-07-tamount
-           end-if.
+           perform 070-add-R-store-amount.
 
        210-calc-and-move-SL-totals.
            move ws-sale-count          to ol-S-record.
            move ws-sale-tamount        to ol-S-total.
            move ws-layaway-count       to ol-L-record.
            move ws-layaway-tamount     to ol-L-total.
-           move ws-SL-store-01-tamount to ol-store-01.
-           move ws-SL-store-02-tamount to ol-store-02.
-           move ws-SL-store-03-tamount to ol-store-03.
-           move ws-SL-store-07-tamount to ol-store-07.
 
            compute ws-SL-combine-total =
              (ws-sale-count + ws-layaway-count).
@@ -295,4 +765,58 @@
 
            compute ws-S-perc =
              (ws-sale-count / ws-SL-combine-total).
-       end program Program2.
\ No newline at end of file
+
+       220-calc-and-move-R-totals.
+           move ws-return-count          to ol-R-record.
+           move ws-return-tamount        to ol-R-total.
+
+           move ws-return-count          to ws-R-combine-total.
+           move ws-return-tamount        to ws-R-tamount.
+
+      * Every record read from valid.out must land in exactly one of
+      * the Sale, Layaway or Return buckets, so the dollar total and
+      * record count tallied here must match what was actually read.
+       230-reconcile-totals.
+           compute ws-grand-total =
+             ws-sale-tamount + ws-layaway-tamount + ws-return-tamount.
+
+           compute ws-bucketed-record-count =
+             ws-sale-count + ws-layaway-count + ws-return-count.
+
+           if ws-grand-total = ws-read-amount-total
+                   and ws-bucketed-record-count = ws-read-record-count
+               move "OK" to ws-reconcile-status
+           else
+               move "DISCREPANCY - SEE AUDIT LOG" to ws-reconcile-status
+           end-if.
+
+       240-write-SL-csv.
+           move spaces               to SL-csv-line.
+           write SL-csv-line         from ws-csv-header-line.
+
+           move "SALE"               to ol-csv-category.
+           move ws-sale-count        to ol-csv-count.
+           move ws-sale-tamount      to ol-csv-amount.
+           move spaces               to SL-csv-line.
+           write SL-csv-line         from ws-csv-detail-line.
+
+           move "LAYAWAY"            to ol-csv-category.
+           move ws-layaway-count     to ol-csv-count.
+           move ws-layaway-tamount   to ol-csv-amount.
+           move spaces               to SL-csv-line.
+           write SL-csv-line         from ws-csv-detail-line.
+
+           move "RETURN"             to ol-csv-category.
+           move ws-return-count      to ol-csv-count.
+           move ws-return-tamount    to ol-csv-amount.
+           move spaces               to SL-csv-line.
+           write SL-csv-line         from ws-csv-detail-line.
+
+           move "TOTAL"              to ol-csv-category.
+           move ws-bucketed-record-count
+                                     to ol-csv-count.
+           move ws-grand-total       to ol-csv-amount.
+           move spaces               to SL-csv-line.
+           write SL-csv-line         from ws-csv-detail-line.
+
+       end program Program2.
