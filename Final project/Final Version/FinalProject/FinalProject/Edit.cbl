@@ -23,16 +23,76 @@
                assign to "../../../../datafiles/data/invalid.out"
                organization is line sequential.
       * configure output file
-           select ERROR-RECORDS-DATA-FILE 
+           select ERROR-RECORDS-DATA-FILE
                assign to "../../../../datafiles/data/error.out"
                organization is line sequential.
+      * configure store master lookup - shared with Program1 and
+      * Program2 so opening/closing a store is a data change, not a
+      * recompile of all three programs
+           select STORE-MASTER-FILE
+               assign to "../../../../data/store-master.dat"
+               organization is indexed
+               access mode is random
+               record key is SM-STORE-NUMBER
+               file status is ws-store-master-status.
+      * configure SKU catalog lookup
+           select SKU-MASTER-FILE
+               assign to "../../../../datafiles/data/sku-master.dat"
+               organization is indexed
+               access mode is random
+               record key is SKM-SKU-CODE
+               file status is ws-sku-master-status.
+      * configure restart/checkpoint file - relative/random so the
+      * single record can be opened once for the whole run and
+      * REWRITTEN in place at each checkpoint instead of reopening
+      * the file (OPEN OUTPUT/WRITE/CLOSE) for every record
+           select optional CHECKPOINT-FILE
+               assign to "../../../../datafiles/data/edit-ckpt.dat"
+               organization is relative
+               access mode is random
+               relative key is ws-checkpoint-relkey
+               file status is ws-checkpoint-status.
+      * configure duplicate invoice-number detection scratch file
+           select INVOICE-SEEN-FILE
+               assign to "../../../../datafiles/data/edit-invseen.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is IS-INVOICE-NUMBER
+               file status is ws-invoice-seen-status.
+      * configure high-dollar review threshold parameter file
+           select optional REVIEW-PARAMS-FILE
+               assign to "../../../../datafiles/data/edit-params.dat"
+               organization is line sequential
+               file status is ws-review-params-status.
+      * configure high-dollar transaction review file
+           select REVIEW-RECORDS-DATA-FILE
+               assign to "../../../../datafiles/data/review.out"
+               organization is line sequential.
+      * configure shared audit-trail log appended by Edit, Program1
+      * and Program2
+           select AUDIT-LOG-FILE
+               assign to "../../../../data/audit.log"
+               organization is line sequential
+               file status is ws-audit-status.
+      * configure CSV export of valid.out, produced alongside the
+      * existing print-formatted valid-line output
+           select VALID-CSV-FILE
+               assign to "../../../../datafiles/data/valid.csv"
+               organization is line sequential.
+      * configure corrections resubmission input - ops hand-correct a
+      * rejected record from invalid.out/error.out and drop it here to
+      * feed it back through the same edits on the next run
+           select optional CORRECTIONS-FILE
+               assign to "../../../../datafiles/data/corrections.dat"
+               organization is line sequential
+               file status is ws-corrections-status.
 
        data division.
        file section.
       * declare an input record definition
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 44 characters.
 
        01 input-line.
            05 il-transaction-code           pic x.
@@ -43,8 +103,6 @@
                88 il-payment-valid
                   value 'CR', 'DB', 'CA'.
            05 il-store-number               pic 99.
-               88 il-store-valid
-                  value 01, 02, 03, 07.
            05 il-invoice-number.
                10 invoice-number-1          pic xx.
                10 invoice-number-2          pic x.
@@ -52,32 +110,94 @@
                        value '-'.
                10 invoice-number-3          pic 9(6).
            05 il-SKU-code                   pic x(15).
+           05 il-transaction-date           pic 9(8).
 
       * declare an output record definition
        fd VALID-RECORDS-DATA-FILE
            data record is valid-line
-           record contains 36 characters.
+           record contains 44 characters.
 
        01 valid-line                        pic x(79).
-             
+
 
        fd INVALID-RECORDS-DATA-FILE
            data record is invalid-line
-           record contains 36 characters.
+           record contains 44 characters.
 
        01 invalid-line                      pic x(79).
 
        fd ERROR-RECORDS-DATA-FILE
            data record is error-line
-           record contains 200 characters.
+           record contains 248 characters.
+
+       01 error-line                        pic x(248).
+
+       fd STORE-MASTER-FILE.
+           COPY STORMSTR.
+
+       fd SKU-MASTER-FILE.
+           COPY SKUMSTR.
+
+       fd CHECKPOINT-FILE
+           data record is checkpoint-line
+           record contains 6 characters.
+
+       01 checkpoint-line                   pic 9(6).
+
+       fd INVOICE-SEEN-FILE
+           data record is invoice-seen-record
+           record contains 16 characters.
+
+       01 invoice-seen-record.
+           05 IS-INVOICE-NUMBER              pic x(9).
+           05 IS-DISPOSITION                 pic x.
+           05 IS-SEQUENCE-NUMBER             pic 9(6).
+
+       fd REVIEW-PARAMS-FILE
+           data record is review-params-line
+           record contains 7 characters.
 
-       01 error-line                        pic x(200).
+       01 review-params-line                pic 9(5)V99.
+
+       fd REVIEW-RECORDS-DATA-FILE
+           data record is review-line
+           record contains 44 characters.
+
+       01 review-line                       pic x(79).
+
+       fd AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
+       fd VALID-CSV-FILE
+           data record is valid-csv-line
+           record contains 79 characters.
+
+       01 valid-csv-line                    pic x(79).
+
+       fd CORRECTIONS-FILE
+           data record is corrections-line
+           record contains 50 characters.
+
+      * CL-ORIGINAL-SEQUENCE links a corrections.dat line back to the
+      * specific rejected record it fixes (the sequence number printed
+      * next to that record on error.out) - the invoice dup-check uses
+      * this, not just the invoice number, to tell "this record's own
+      * prior rejected attempt" from an unrelated record that happens
+      * to share an invoice number
+       01 corrections-line.
+           05 CL-ORIGINAL-SEQUENCE           pic 9(6).
+           05 CL-TRANSACTION                 pic x(44).
 
        working-storage section.
 
        
 
        01 ws-detail-line.
+           05  filler                              pic x(4)
+               value "SEQ ".
+           05  ws-ol-sequence-number                pic zzzzz9.
+           05 filler                               pic x(2)
+               value spaces.
            05 filler                               pic x(5)
                value spaces.
            05 ws-ol-transaction-code               pic x.
@@ -96,6 +216,9 @@
            05 filler                               pic x(4)
                value spaces.
            05 ws-ol-sku-code                       pic x(15).
+           05 filler                               pic xxx
+               value spaces.
+           05 ws-ol-transaction-date               pic 9(8).
            05 filler                               pic xxx
                value spaces.
            05 ws-message                           pic x(12).
@@ -116,13 +239,55 @@
            05 ws-message5                          pic x(12).
            05 filler                               pic x(2)
                 value spaces.
+           05 ws-ol-sku-description                pic x(20).
+           05 filler                               pic x(2)
+                value spaces.
+           05 ws-message6                          pic x(20).
+           05 filler                               pic x(2)
+                value spaces.
+
+      * CSV export of valid.out, comma-delimited in the same field
+      * order as input-line
+       01 ws-valid-csv-detail-line.
+           05 ol-csv-transaction-code          pic x.
+           05 filler                           pic x value ",".
+           05 ol-csv-transaction-amount        pic zzzzz9.99.
+           05 filler                           pic x value ",".
+           05 ol-csv-payment-type               pic xx.
+           05 filler                           pic x value ",".
+           05 ol-csv-store-number               pic z9.
+           05 filler                           pic x value ",".
+           05 ol-csv-invoice-number             pic x(9).
+           05 filler                           pic x value ",".
+           05 ol-csv-sku-code                   pic x(15).
+           05 filler                           pic x value ",".
+           05 ol-csv-transaction-date           pic 9(8).
 
       *heading outputs
         01  ws-heading-line.
            05  filler                       pic x(20)
                value spaces.
            05  filler                       pic x(12)
-               value "ERROR REPORT". 
+               value "ERROR REPORT".
+           05  filler                       pic x(10)
+               value spaces.
+           05  filler                       pic x(5)
+               value "PAGE ".
+           05  ws-ol-page-number            pic zzz9.
+
+       01 ws-error-total-line.
+           05  filler                       pic x(20)
+               value spaces.
+           05  filler                       pic x(14)
+               value "TOTAL ERRORS: ".
+           05  ws-ol-error-count            pic zzzzz9.
+
+       01 ws-correction-total-line.
+           05  filler                       pic x(20)
+               value spaces.
+           05  filler                       pic x(21)
+               value "CORRECTIONS APPLIED: ".
+           05  ws-ol-correction-count       pic zzzzz9.
 
        01 ws-heading-line2.
            05 filler                               pic x
@@ -149,7 +314,11 @@
                value spaces.
            05 filler                               pic x(3)
                value "SKU".
-           05 filler                               pic x(50)
+           05 filler                               pic x(15)
+               value spaces.
+           05 filler                               pic x(4)
+               value "DATE".
+           05 filler                               pic x(31)
                value spaces.
            05 filler                               pic x(6)
                value "ERRORS".
@@ -217,16 +386,186 @@
            value "N".
         77 ws-valid-flag                    pic x
            value "N".
+        77 ws-store-master-status           pic xx
+           value spaces.
+        77 ws-sku-master-status             pic xx
+           value spaces.
+        77 ws-invoice-seen-status           pic xx
+           value spaces.
+        77 ws-invoice-found                 pic x
+           value "N".
+        77 ws-invoice-rewrite-needed        pic x
+           value "N".
+
+      * Restart/checkpoint support - periodically records the last
+      * successfully written record number so a restart after an
+      * abend resumes from there instead of reprocessing the file
+      * from record one and risking duplicates in valid.out.
+        77 ws-checkpoint-status             pic xx
+           value spaces.
+      * fixed at 1 - the file holds exactly one record (the latest
+      * checkpoint count) addressed by relative key so it can be
+      * rewritten in place without a prior READ
+        77 ws-checkpoint-relkey             pic 9(4)
+           value 1.
+        77 ws-checkpoint-count              pic 9(6)
+           value 0.
+        77 ws-restart-count                 pic 9(6)
+           value 0.
+      * checkpointing every record (not every N) keeps the restart
+      * fast-forward boundary and the invoice-seen boundary in exact
+      * agreement - a wider interval would leave a replay window
+      * where a record between the last checkpoint and the abend
+      * gets reprocessed and its own invoice number, already marked
+      * seen, is flipped into a false duplicate on restart
+        77 ws-checkpoint-interval           pic 9(4)
+           value 1.
+
+      * Page headers/page numbers on the error report - the heading
+      * block repeats every ws-error-page-size detail lines, and a
+      * final total-errors line is written once the run completes.
+        77 ws-error-line-count              pic 9(4)
+           value 0.
+        77 ws-error-page-size               pic 9(4)
+           value 50.
+        77 ws-error-page-number             pic 9(4)
+           value 0.
+        77 ws-error-count                   pic 9(6)
+           value 0.
+
+      * High-dollar transaction review flag - anything over the
+      * threshold is routed to REVIEW-RECORDS-DATA-FILE for manager
+      * sign-off instead of flowing straight to valid.out. The
+      * threshold defaults to $10,000.00 and can be overridden by
+      * dropping a single value in the optional params file.
+        77 ws-review-params-status          pic xx
+           value spaces.
+        77 ws-review-threshold              pic 9(5)V99
+           value 10000.00.
+
+      * Shared audit-trail log - every transaction this program
+      * touches is appended here along with the disposition it was
+      * given, so the same transaction can be traced across Edit,
+      * Program1 and Program2.
+        77 ws-audit-status                  pic xx
+           value spaces.
+
+      * Corrections resubmission cycle - corrections.dat carries
+      * prior-day rejects ops have hand-corrected; they run back
+      * through the same edits as today's records, and ws-correction-
+      * count tracks how many of today's valid records actually came
+      * in this way instead of being new volume.
+        77 ws-corrections-status            pic xx
+           value spaces.
+        77 ws-correction-flag                pic x
+           value "N".
+        77 ws-correction-count               pic 9(6)
+           value 0.
+
+      * running sequence number of each main-pass record, printed on
+      * error.out next to a rejected record so ops can carry it onto
+      * the corrections.dat line for that reject - the invoice
+      * dup-check uses it to confirm a corrections-pass record really
+      * is the rejected record it claims to be, not just a coincidence
+      * of invoice number
+        77 ws-record-sequence                pic 9(6)
+           value 0.
+        77 ws-correction-sequence            pic 9(6)
+           value 0.
        procedure division.
 
-      *opens both input and output files
-           open input input-file,
-                output VALID-RECORDS-DATA-FILE
-                   INVALID-RECORDS-DATA-FILE ERROR-RECORDS-DATA-FILE.
+      * figure out up front whether this is a restart, before any of
+      * the output files are opened, so a restart can append instead
+      * of truncating a prior run's output with OPEN OUTPUT
+           perform 05-restore-checkpoint.
+
+      *opens input files
+           open input input-file, STORE-MASTER-FILE, SKU-MASTER-FILE.
+
+      * on a restart, keep what the prior (abended) run already wrote
+      * by appending; on a fresh run, start these clean the way they
+      * always have
+           if ws-restart-count > 0
+               open extend VALID-RECORDS-DATA-FILE
+               open extend INVALID-RECORDS-DATA-FILE
+               open extend ERROR-RECORDS-DATA-FILE
+               open extend REVIEW-RECORDS-DATA-FILE
+               open extend VALID-CSV-FILE
+               open i-o INVOICE-SEEN-FILE
+           else
+               open output VALID-RECORDS-DATA-FILE
+               open output INVALID-RECORDS-DATA-FILE
+               open output ERROR-RECORDS-DATA-FILE
+               open output REVIEW-RECORDS-DATA-FILE
+               open output VALID-CSV-FILE
+               open output INVOICE-SEEN-FILE
+           end-if.
+
+      * append to the shared audit log - fall back to OUTPUT the
+      * first time the file doesn't exist yet, same as the layaway
+      * ledger's i-o/output fallback
+           open extend AUDIT-LOG-FILE.
+           if ws-audit-status = "35" then
+               open output AUDIT-LOG-FILE
+           end-if.
+
+           perform 06-load-review-threshold.
 
       * read initial record from input-file
            read input-file at end move "Y" to ws-eof.
 
+      * fast-forward past records a prior run already checkpointed
+           perform until ws-eof = "Y"
+                   or ws-checkpoint-count >= ws-restart-count
+               add 1 to ws-checkpoint-count
+               read input-file at end move "Y" to ws-eof
+           end-perform.
+
+           perform 08-write-heading.
+
+      * iterate through all input lines
+           perform 20-process-lines until ws-eof = "Y".
+
+      * corrections resubmission cycle - reprocess prior-day rejects
+      * ops have hand-corrected in corrections.dat through the same
+      * edits as today's file; a record that passes here counts
+      * toward ws-correction-count instead of looking like brand new
+      * volume
+           open input CORRECTIONS-FILE.
+           if ws-corrections-status = "00"
+               move "Y" to ws-correction-flag
+               move "N" to ws-eof
+               read CORRECTIONS-FILE
+                   at end move "Y" to ws-eof
+                   not at end
+                       move CL-TRANSACTION to input-line
+                       move CL-ORIGINAL-SEQUENCE
+                                   to ws-correction-sequence
+               end-read
+               perform 20-process-lines until ws-eof = "Y"
+               move "N" to ws-correction-flag
+           end-if.
+           close CORRECTIONS-FILE.
+
+           move ws-error-count            to ws-ol-error-count.
+           write error-line               from ws-error-total-line.
+           move ws-correction-count       to ws-ol-correction-count.
+           write error-line               from ws-correction-total-line.
+
+      * run completed cleanly - clear the checkpoint so the next run
+      * starts from record one instead of skipping records
+           perform 16-clear-checkpoint.
+
+           close input-file STORE-MASTER-FILE SKU-MASTER-FILE
+                   VALID-RECORDS-DATA-FILE
+                   INVALID-RECORDS-DATA-FILE ERROR-RECORDS-DATA-FILE
+                   INVOICE-SEEN-FILE REVIEW-RECORDS-DATA-FILE
+                   AUDIT-LOG-FILE VALID-CSV-FILE CHECKPOINT-FILE.
+           goback.
+
+       08-write-heading.
+           add 1 to ws-error-page-number.
+           move ws-error-page-number      to ws-ol-page-number.
            write error-line               from ws-heading-line.
            move spaces                    to error-line.
            write error-line.
@@ -235,22 +574,63 @@
            write error-line               from ws-underlines.
            move spaces                    to error-line.
            write error-line.
+           move 0 to ws-error-line-count.
+
+       06-load-review-threshold.
+           open input REVIEW-PARAMS-FILE.
+           if ws-review-params-status = "00" then
+               read REVIEW-PARAMS-FILE
+                   at end continue
+                   not at end
+                       move review-params-line to ws-review-threshold
+               end-read
+           end-if.
+           close REVIEW-PARAMS-FILE.
+
+      * opens CHECKPOINT-FILE once for the whole run - a brand new
+      * run (status 35, file missing) seeds the one record via
+      * OPEN OUTPUT/WRITE, then reopens I-O so 15-write-checkpoint
+      * can REWRITE it in place from here on instead of reopening
+      * the file on every record
+       05-restore-checkpoint.
+           open i-o CHECKPOINT-FILE.
+           if ws-checkpoint-status = "35" then
+               open output CHECKPOINT-FILE
+               move 0 to checkpoint-line
+               write checkpoint-line
+               close CHECKPOINT-FILE
+               open i-o CHECKPOINT-FILE
+           else
+               read CHECKPOINT-FILE
+                   invalid key continue
+               end-read
+               move checkpoint-line to ws-restart-count
+           end-if.
 
-      * iterate through all input lines        
-           perform 20-process-lines until ws-eof = "Y".
+       15-write-checkpoint.
+           move ws-checkpoint-count to checkpoint-line.
+           rewrite checkpoint-line.
 
-           close input-file VALID-RECORDS-DATA-FILE
-                   INVALID-RECORDS-DATA-FILE ERROR-RECORDS-DATA-FILE.
-           goback.
+       16-clear-checkpoint.
+           move 0 to ws-checkpoint-count.
+           perform 15-write-checkpoint.
 
        20-process-lines.
 
+           if ws-correction-flag = "Y"
+               move ws-correction-sequence  to ws-ol-sequence-number
+           else
+               add 1 to ws-record-sequence
+               move ws-record-sequence      to ws-ol-sequence-number
+           end-if.
+
            move il-transaction-code         to ws-ol-transaction-code.
            move il-transaction-amount       to ws-ol-transaction-amount.
            move il-payment-type             to ws-ol-payment-type.
            move il-store-number             to ws-ol-store-number.
            move il-invoice-number           to ws-ol-invoice-number.
            move il-sku-code                 to ws-ol-sku-code.
+           move il-transaction-date         to ws-ol-transaction-date.
 
            
 
@@ -274,11 +654,17 @@
                
            end-if.
 
-           if not il-store-valid then
-               move "N" to ws-valid-flag
-               move "invalid store #" to ws-message3
-               
-           end-if.
+           move il-store-number to SM-STORE-NUMBER.
+           read STORE-MASTER-FILE
+               invalid key
+                   move "N" to ws-valid-flag
+                   move "invalid store #" to ws-message3
+               not invalid key
+                   if not SM-STORE-ACTIVE then
+                       move "N" to ws-valid-flag
+                       move "invalid store #" to ws-message3
+                   end-if
+           end-read.
 
            if invoice-number-1 is not alphabetic then
               
@@ -300,37 +686,170 @@
            end-if
            end-if
            end-if.
-           if NOT il-SKU-code NOT = SPACE AND LOW-VALUE then
+           move spaces to ws-ol-sku-description.
+           if il-SKU-code = SPACES or il-SKU-code = LOW-VALUES then
                move "N" to ws-valid-flag
                move "invalid SKU" to ws-message5
-               
+           else
+               move il-SKU-code to SKM-SKU-CODE
+               read SKU-MASTER-FILE
+                   invalid key
+                       move "N" to ws-valid-flag
+                       move "invalid SKU" to ws-message5
+                   not invalid key
+                       move SKM-ITEM-DESCRIPTION
+                               to ws-ol-sku-description
+                       if not SKM-SKU-ACTIVE then
+                           move "N" to ws-valid-flag
+                           move "invalid SKU" to ws-message5
+                       end-if
+               end-read
            end-if.
 
-           
+      * a corrections-pass record's invoice number may already be in
+      * INVOICE-SEEN-FILE from its own original (rejected) attempt
+      * earlier in this run - look it up first so a genuine duplicate
+      * (a different record already posted under that number, or a
+      * second corrections.dat record sharing it) still gets caught
+      * instead of every corrections-pass record bypassing the check.
+      * The lookup is only exempted when IS-SEQUENCE-NUMBER also
+      * matches CL-ORIGINAL-SEQUENCE carried on this corrections line
+      * - disposition "R" alone just means "rejected by someone,"
+      * not "rejected as this specific record," so a coincidental
+      * invoice-number collision between two different rejects (or
+      * two corrections.dat lines) cannot borrow the exemption.
+           move il-invoice-number to IS-INVOICE-NUMBER.
+           move "N" to ws-invoice-found.
+           move "N" to ws-invoice-rewrite-needed.
+           if ws-correction-flag = "Y"
+               read INVOICE-SEEN-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       move "Y" to ws-invoice-found
+               end-read
+           end-if.
+
+           if ws-correction-flag = "Y" and ws-invoice-found = "Y"
+                   and IS-DISPOSITION = "R"
+                   and IS-SEQUENCE-NUMBER = ws-correction-sequence
+      * this record's own prior rejected attempt - the dup check
+      * does not apply to itself, but its disposition is refreshed
+      * below once this attempt's outcome is known
+               move "Y" to ws-invoice-rewrite-needed
+           else
+               if ws-correction-flag = "Y" and ws-invoice-found = "Y"
+      * already posted under this invoice number by some other
+      * record - a genuine duplicate
+                   move "N" to ws-valid-flag
+                   move "duplicate invoice #" to ws-message6
+               else
+                   move spaces to IS-DISPOSITION
+                   if ws-correction-flag = "Y"
+                       move ws-correction-sequence to IS-SEQUENCE-NUMBER
+                   else
+                       move ws-record-sequence     to IS-SEQUENCE-NUMBER
+                   end-if
+                   write invoice-seen-record
+                       invalid key
+                           move "N" to ws-valid-flag
+                           move "duplicate invoice #" to ws-message6
+                       not invalid key
+                           move "Y" to ws-invoice-rewrite-needed
+                   end-write
+               end-if
+           end-if.
+
+      * stamp the final disposition now that every edit above
+      * (including the dup check itself) has had its say, so a later
+      * corrections pass can tell its own prior rejected attempt from
+      * a genuine duplicate
+           if ws-invoice-rewrite-needed = "Y"
+               move il-invoice-number to IS-INVOICE-NUMBER
+               if ws-valid-flag = "Y"
+                   move "V" to IS-DISPOSITION
+               else
+                   move "R" to IS-DISPOSITION
+               end-if
+               rewrite invoice-seen-record
+           end-if.
 
            IF (ws-valid-flag is equal to "N")then
                move spaces                to invalid-line
                write invalid-line         from input-line
       *        write error-line           from ws-error
                write error-line           from ws-detail-line
+               add 1 to ws-error-count
+               add 1 to ws-error-line-count
+               if ws-error-line-count >= ws-error-page-size
+                   perform 08-write-heading
+               end-if
+               move "INVALID"             to AL-DISPOSITION
            else
-               move spaces                to valid-line
-               write valid-line           from input-line
+               if il-transaction-amount > ws-review-threshold
+                   move spaces            to review-line
+                   write review-line      from input-line
+                   move "REVIEW"          to AL-DISPOSITION
+               else
+                   move spaces            to valid-line
+                   write valid-line       from input-line
+                   move "VALID"           to AL-DISPOSITION
+                   perform 35-write-valid-csv
+                   if ws-correction-flag = "Y"
+                       add 1 to ws-correction-count
+                   end-if
+               end-if
            END-IF.
 
-           
+           perform 30-write-audit-record.
+
+           if ws-correction-flag not = "Y"
+               add 1 to ws-checkpoint-count
+               if function mod(ws-checkpoint-count,
+                       ws-checkpoint-interval) = 0 then
+                   perform 15-write-checkpoint
+               end-if
+           end-if.
+
           move spaces to ws-message.
           move spaces to ws-message1.
           move spaces to ws-message2.
           move spaces to ws-message3.
           move spaces to ws-message4.
           move spaces to ws-message5.
-           
-          
-           
+          move spaces to ws-message6.
+
+      * read next record - from corrections.dat during the
+      * resubmission pass, otherwise from today's input-file
+           if ws-correction-flag = "Y"
+               read CORRECTIONS-FILE
+                   at end move "Y"          to ws-eof
+                   not at end
+                       move CL-TRANSACTION to input-line
+                       move CL-ORIGINAL-SEQUENCE
+                                   to ws-correction-sequence
+               end-read
+           else
+               read input-file
+                   at end move "Y"          to ws-eof
+               end-read
+           end-if.
 
-      * read next input-file record
-           read input-file
-               at end move "Y"              to ws-eof.
+       35-write-valid-csv.
+           move il-transaction-code    to ol-csv-transaction-code.
+           move il-transaction-amount  to ol-csv-transaction-amount.
+           move il-payment-type        to ol-csv-payment-type.
+           move il-store-number        to ol-csv-store-number.
+           move il-invoice-number      to ol-csv-invoice-number.
+           move il-sku-code            to ol-csv-sku-code.
+           move il-transaction-date    to ol-csv-transaction-date.
+           move spaces                 to valid-csv-line.
+           write valid-csv-line        from ws-valid-csv-detail-line.
+
+       30-write-audit-record.
+           move "EDIT"                 to AL-SOURCE-PROGRAM.
+           move FUNCTION CURRENT-DATE  to AL-RUN-TIMESTAMP.
+           move input-line             to AL-TRANSACTION-IMAGE.
+           write AUDIT-LOG-RECORD.
 
        end program Edit.
\ No newline at end of file
