@@ -0,0 +1,41 @@
+//EDITPG2  JOB (ACCT),'DAILY EDIT/PROG2',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Daily batch stream. EDIT validates project1.dat into
+//* valid.out/invalid.out/error.out; PROGRAM1 is the standalone
+//* demo split of the same input and runs independently of EDIT;
+//* PROGRAM2 consumes EDIT's valid.out and produces the Sale &
+//* Layaway and Return reports. If EDIT comes back non-zero,
+//* PROGRAM2 is skipped rather than run against a stale or partial
+//* valid.out. If any of the three steps comes back non-zero the
+//* rest of the stream is skipped and an alert step fires instead
+//* of letting a silent bad run go unnoticed.
+//*--------------------------------------------------------------
+//EDIT     EXEC PGM=EDIT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//PROG1    EXEC PGM=PROGRAM1
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//IF1      IF (EDIT.RC = 0) THEN
+//PROG2    EXEC PGM=PROGRAM2
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//ENDIF1   ENDIF
+//*
+//* EDIT, PROG1, or PROG2 came back non-zero - tell operations
+//* instead of leaving a silent bad run for someone to find later.
+//IF2      IF (EDIT.RC > 0) OR (PROG1.RC > 0) OR (PROG2.RC > 0) THEN
+//ALERT    EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+EDITPG2 BATCH STREAM FAILED - CHECK EDIT, PROG1, PROG2 RETURN CODES
+/*
+//SYSUT2   DD SYSOUT=(*,INTRDR),
+//            OUTLJOB=ALERT,
+//            DEST=OPERATOR
+//ENDIF2   ENDIF
+//
