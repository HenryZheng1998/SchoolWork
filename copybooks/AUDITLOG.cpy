@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      * AUDITLOG - Shared audit-trail record appended by Edit,
+      * Program1 and Program2 so a transaction can be traced
+      * across every program that touched it.
+      *-----------------------------------------------------------
+       01  AUDIT-LOG-RECORD.
+           05  AL-SOURCE-PROGRAM             PIC X(8).
+           05  AL-RUN-TIMESTAMP              PIC X(26).
+           05  AL-DISPOSITION                PIC X(12).
+           05  AL-TRANSACTION-IMAGE          PIC X(44).
