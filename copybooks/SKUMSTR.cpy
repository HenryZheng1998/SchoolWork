@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      * SKUMSTR - SKU catalog record, keyed by SKU code.
+      * Used to validate il-SKU-code against real items we sell.
+      *-----------------------------------------------------------
+       01  SKU-MASTER-RECORD.
+           05  SKM-SKU-CODE                 PIC X(15).
+           05  SKM-ITEM-DESCRIPTION         PIC X(20).
+           05  SKM-SKU-STATUS                PIC X.
+               88  SKM-SKU-ACTIVE           VALUE "A".
+               88  SKM-SKU-DISCONTINUED     VALUE "D".
