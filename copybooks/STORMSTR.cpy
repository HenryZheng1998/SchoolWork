@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------
+      * STORMSTR - Store master record, keyed by store number.
+      * Shared by Edit, Program1 and Program2 so that opening or
+      * closing a store is a data change, not a recompile.
+      *-----------------------------------------------------------
+       01  STORE-MASTER-RECORD.
+           05  SM-STORE-NUMBER              PIC 99.
+           05  SM-STORE-NAME                PIC X(20).
+           05  SM-STORE-STATUS              PIC X.
+               88  SM-STORE-ACTIVE          VALUE "A".
+               88  SM-STORE-CLOSED          VALUE "C".
