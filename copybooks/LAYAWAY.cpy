@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------
+      * LAYAWAY - Layaway installment subsidiary ledger, keyed by
+      * invoice number. Tracks running balance-due across the
+      * deposit and every subsequent partial payment.
+      *-----------------------------------------------------------
+       01  LAYAWAY-LEDGER-RECORD.
+           05  LL-INVOICE-NUMBER.
+               10  LL-INVOICE-1             PIC XX.
+               10  LL-INVOICE-2             PIC X.
+               10  LL-INVOICE-3             PIC 9(6).
+           05  LL-STORE-NUMBER              PIC 99.
+           05  LL-ORIGINAL-AMOUNT           PIC 9(6)V99.
+           05  LL-BALANCE-DUE               PIC S9(6)V99.
+           05  LL-STATUS                    PIC X(14).
+               88  LL-OPEN                  VALUE "OPEN          ".
+               88  LL-PAID-IN-FULL          VALUE "PAID-IN-FULL  ".
